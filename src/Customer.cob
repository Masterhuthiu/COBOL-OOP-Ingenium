@@ -0,0 +1,88 @@
+      >>SOURCE FORMAT FREE
+       class-id. Customer.
+
+      *> Backs the customer table. Policy.ownerId/insuredId are
+      *> supposed to resolve to real rows here; see CustomerExists,
+      *> which Policy calls before it will insert/update a policy.
+
+       environment division.
+       configuration section.
+       repository.
+           class DbConfig as "DbConfig".
+
+       factory.
+       procedure division.
+
+       method-id. InsertCustomer static.
+           procedure division using by value customerId as binary-long
+                                      by value fullName as string
+                                      by value birthDate as string
+                                      by value idNumber as string
+                                      by value address as string
+                                      by value phone as string
+                                      by value email as string
+                               returning resultCode as binary-long.
+           declare conn type NpgsqlConnection.
+           invoke DbConfig "OpenConnection" returning conn.
+
+           declare cmd type NpgsqlCommand
+               = new NpgsqlCommand("INSERT INTO customer (customer_id,full_name,birth_date,id_number,address,phone,email) VALUES (@cid,@name,@birth,@idnum,@addr,@phone,@email)", conn).
+
+           invoke cmd "Parameters.AddWithValue" using "cid", customerId.
+           invoke cmd "Parameters.AddWithValue" using "name", fullName.
+           invoke cmd "Parameters.AddWithValue" using "birth", birthDate.
+           invoke cmd "Parameters.AddWithValue" using "idnum", idNumber.
+           invoke cmd "Parameters.AddWithValue" using "addr", address.
+           invoke cmd "Parameters.AddWithValue" using "phone", phone.
+           invoke cmd "Parameters.AddWithValue" using "email", email.
+           invoke cmd "ExecuteNonQuery".
+           invoke conn "Close".
+           move 0 to resultCode.
+       end method InsertCustomer.
+
+      *> Returns 1 when customerId already has a row in customer,
+      *> 0 otherwise. Policy uses this to enforce ownerId/insuredId
+      *> foreign keys before it writes a policy row.
+       method-id. CustomerExists static.
+           procedure division using by value customerId as binary-long
+                               returning found as binary-long.
+           declare conn type NpgsqlConnection.
+           invoke DbConfig "OpenConnection" returning conn.
+
+           declare cmd type NpgsqlCommand
+               = new NpgsqlCommand("SELECT COUNT(*) FROM customer WHERE customer_id=@cid", conn).
+           invoke cmd "Parameters.AddWithValue" using "cid", customerId.
+
+           declare reader type NpgsqlDataReader.
+           declare hasRow as binary-long.
+           declare hitCount as binary-long.
+           invoke cmd "ExecuteReader" returning reader.
+           invoke reader "Read" returning hasRow.
+           if hasRow not = 0
+               invoke reader "GetInt32" using 0 returning hitCount
+           else
+               move 0 to hitCount
+           end-if.
+           invoke reader "Close".
+
+           if hitCount > 0
+               move 1 to found
+           else
+               move 0 to found
+           end-if.
+           invoke conn "Close".
+       end method CustomerExists.
+
+       end factory.
+
+       object.
+       procedure division.
+
+       method-id. Show.
+           procedure division.
+           display "=== Customer class ready ===".
+       end method Show.
+
+       end object.
+
+       end class Customer.
