@@ -0,0 +1,231 @@
+      >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PolicyBatchDriver.
+
+      *> Nightly driver that walks the whole policy table in committed
+      *> policy_id ranges, running the same premium-due and
+      *> overloan-expiry checks as PremiumDueReport.cob and
+      *> OverloanExpiryReport.cob against each range, and recording the
+      *> last range it finished into policy_batch_checkpoint. If the
+      *> run dies partway (DB hiccup, box reboot), the next run resumes
+      *> from last_completed_policy_id + 1 instead of reprocessing or
+      *> re-reporting every policy from row one. PremiumDueReport and
+      *> OverloanExpiryReport stay as-is for ad hoc, single-shot runs;
+      *> this is the checkpointed version of the same two scans for the
+      *> unattended overnight job.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           CLASS DbConfig AS "DbConfig".
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-JOB-NAME           PIC X(30) VALUE "NIGHTLY-POLICY-SCAN".
+       01 WS-BATCH-SIZE         PIC 9(9) VALUE 100.
+       01 WS-HAS-CHECKPOINT     PIC 9 VALUE 0.
+       01 WS-RANGE-START        PIC 9(9) VALUE 1.
+       01 WS-RANGE-END          PIC 9(9).
+       01 WS-MAX-POLICY-ID      PIC 9(9) VALUE 0.
+       01 WS-HAS-MAX            PIC 9 VALUE 0.
+       01 WS-DAYS-AHEAD         PIC 9(4) VALUE 30.
+       01 WS-WARNING-DAYS       PIC 9(4) VALUE 60.
+
+       01 WS-TODAY-8            PIC 9(8).
+       01 WS-TODAY-INT          PIC 9(9).
+       01 WS-DUE-HORIZON-INT    PIC 9(9).
+       01 WS-EXP-HORIZON-INT    PIC 9(9).
+
+       01 WS-PAID-TO-8          PIC 9(8).
+       01 WS-PAID-TO-INT        PIC 9(9).
+       01 WS-MODE-DAYS          PIC 9(4).
+       01 WS-DUE-INT            PIC 9(9).
+       01 WS-DUE-8              PIC 9(8).
+       01 WS-EXPIRY-8           PIC 9(8).
+       01 WS-EXPIRY-INT         PIC 9(9).
+
+       01 WS-HAS-ROW            PIC 9 VALUE 0.
+       01 WS-DUE-MATCH-COUNT    PIC 9(9) VALUE 0.
+       01 WS-EXP-MATCH-COUNT    PIC 9(9) VALUE 0.
+       01 WS-RANGE-COUNT        PIC 9(9) VALUE 0.
+
+       01 WS-ROW-POLICY-ID      PIC 9(9).
+       01 WS-ROW-OWNER-ID       PIC 9(9).
+       01 WS-ROW-OWNER-NAME     PIC X(100).
+       01 WS-ROW-PRODUCT        PIC X(100).
+       01 WS-ROW-PAID-TO        PIC X(8).
+       01 WS-ROW-MODE           PIC X(20).
+       01 WS-ROW-AMOUNT         PIC 9(9).
+       01 WS-ROW-CURRENCY       PIC X(3).
+       01 WS-ROW-OVERLOAN-EXP   PIC X(8).
+       01 WS-ROW-OVERLOAN-LST   PIC 9(9).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           DISPLAY "=== Policy Batch Driver (checkpoint/restart) ==="
+           declare conn type NpgsqlConnection.
+           invoke DbConfig "OpenConnection" returning conn.
+
+           PERFORM 1000-INIT-DATES
+           PERFORM 1500-LOAD-CHECKPOINT
+           PERFORM 2000-FIND-MAX-POLICY-ID
+
+           IF WS-HAS-MAX = 0
+               DISPLAY "PolicyBatchDriver: policy table is empty, nothing to do"
+           ELSE
+               PERFORM UNTIL WS-RANGE-START > WS-MAX-POLICY-ID
+                   COMPUTE WS-RANGE-END = WS-RANGE-START + WS-BATCH-SIZE - 1
+                   ADD 1 TO WS-RANGE-COUNT
+                   PERFORM 3000-PROCESS-RANGE
+                   PERFORM 4000-SAVE-CHECKPOINT
+                   COMPUTE WS-RANGE-START = WS-RANGE-END + 1
+               END-PERFORM
+               PERFORM 5000-CLEAR-CHECKPOINT
+           END-IF
+
+           invoke conn "Close"
+
+           DISPLAY "Ranges processed: " WS-RANGE-COUNT
+           DISPLAY "Premium-due matches: " WS-DUE-MATCH-COUNT
+           DISPLAY "Overloan-expiry matches: " WS-EXP-MATCH-COUNT
+           STOP RUN.
+
+       1000-INIT-DATES.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-8
+           MOVE FUNCTION INTEGER-OF-DATE(WS-TODAY-8) TO WS-TODAY-INT
+           COMPUTE WS-DUE-HORIZON-INT = WS-TODAY-INT + WS-DAYS-AHEAD
+           COMPUTE WS-EXP-HORIZON-INT = WS-TODAY-INT + WS-WARNING-DAYS.
+
+      *> req 008 review fix: reuse the connection 0000-MAIN opened
+      *> instead of opening a private one per paragraph - a nightly
+      *> full-table walk that opens 2 extra unclosed connections per
+      *> 100-row range is exactly the kind of connection-pool
+      *> exhaustion this checkpoint/restart driver was built to avoid.
+       1500-LOAD-CHECKPOINT.
+           declare ckCmd type NpgsqlCommand
+               = new NpgsqlCommand("SELECT last_completed_policy_id FROM policy_batch_checkpoint WHERE job_name=@job", conn).
+           invoke ckCmd "Parameters.AddWithValue" using "job", WS-JOB-NAME.
+           declare ckReader type NpgsqlDataReader.
+           declare ckLast as binary-long.
+           invoke ckCmd "ExecuteReader" returning ckReader.
+           invoke ckReader "Read" returning WS-HAS-CHECKPOINT.
+           IF WS-HAS-CHECKPOINT NOT = 0
+               invoke ckReader "GetInt32" using 0 returning ckLast
+               COMPUTE WS-RANGE-START = ckLast + 1
+               DISPLAY "PolicyBatchDriver: resuming " WS-JOB-NAME " from policy_id " WS-RANGE-START
+           ELSE
+               MOVE 1 TO WS-RANGE-START
+               DISPLAY "PolicyBatchDriver: no checkpoint for " WS-JOB-NAME ", starting from policy_id 1"
+           END-IF
+           invoke ckReader "Close".
+
+       2000-FIND-MAX-POLICY-ID.
+           declare maxCmd type NpgsqlCommand
+               = new NpgsqlCommand("SELECT MAX(policy_id) FROM policy", conn).
+           declare maxReader type NpgsqlDataReader.
+           invoke maxCmd "ExecuteReader" returning maxReader.
+           invoke maxReader "Read" returning WS-HAS-MAX.
+           IF WS-HAS-MAX NOT = 0
+               invoke maxReader "IsDBNull" using 0 returning WS-HAS-MAX
+               IF WS-HAS-MAX NOT = 0
+                   MOVE 0 TO WS-HAS-MAX
+               ELSE
+                   invoke maxReader "GetInt32" using 0 returning WS-MAX-POLICY-ID
+                   MOVE 1 TO WS-HAS-MAX
+               END-IF
+           END-IF
+           invoke maxReader "Close".
+
+       3000-PROCESS-RANGE.
+           DISPLAY "PolicyBatchDriver: processing policy_id " WS-RANGE-START
+               " through " WS-RANGE-END
+
+           declare cmd type NpgsqlCommand
+               = new NpgsqlCommand("SELECT policy_id,owner_id,owner_name,product_name,paid_to_date,premium_mode,amount_billed,currency,overloan_expiry_date,overloan_least_amount FROM policy WHERE policy_id BETWEEN @start AND @end", conn).
+           invoke cmd "Parameters.AddWithValue" using "start", WS-RANGE-START.
+           invoke cmd "Parameters.AddWithValue" using "end", WS-RANGE-END.
+
+           declare reader type NpgsqlDataReader.
+           invoke cmd "ExecuteReader" returning reader.
+           invoke reader "Read" returning WS-HAS-ROW.
+
+           PERFORM UNTIL WS-HAS-ROW = 0
+               invoke reader "GetInt32" using 0 returning WS-ROW-POLICY-ID
+               invoke reader "GetInt32" using 1 returning WS-ROW-OWNER-ID
+               invoke reader "GetString" using 2 returning WS-ROW-OWNER-NAME
+               invoke reader "GetString" using 3 returning WS-ROW-PRODUCT
+               invoke reader "GetString" using 4 returning WS-ROW-PAID-TO
+               invoke reader "GetString" using 5 returning WS-ROW-MODE
+               invoke reader "GetInt32" using 6 returning WS-ROW-AMOUNT
+               invoke reader "GetString" using 7 returning WS-ROW-CURRENCY
+               invoke reader "GetString" using 8 returning WS-ROW-OVERLOAN-EXP
+               invoke reader "GetInt32" using 9 returning WS-ROW-OVERLOAN-LST
+
+               PERFORM 6000-CHECK-DUE-DATE
+               PERFORM 7000-CHECK-EXPIRY
+
+               invoke reader "Read" returning WS-HAS-ROW
+           END-PERFORM
+
+           invoke reader "Close".
+
+       4000-SAVE-CHECKPOINT.
+           declare saveCmd type NpgsqlCommand
+               = new NpgsqlCommand("INSERT INTO policy_batch_checkpoint (job_name,last_completed_policy_id,updated_at) VALUES (@job,@last,NOW()) ON CONFLICT (job_name) DO UPDATE SET last_completed_policy_id=@last, updated_at=NOW()", conn).
+           invoke saveCmd "Parameters.AddWithValue" using "job", WS-JOB-NAME.
+           invoke saveCmd "Parameters.AddWithValue" using "last", WS-RANGE-END.
+           invoke saveCmd "ExecuteNonQuery".
+
+       5000-CLEAR-CHECKPOINT.
+      *> Whole table finished cleanly - reset so tomorrow's run starts
+      *> from policy_id 1 again instead of finding nothing left to scan.
+           declare clearCmd type NpgsqlCommand
+               = new NpgsqlCommand("UPDATE policy_batch_checkpoint SET last_completed_policy_id=0, updated_at=NOW() WHERE job_name=@job", conn).
+           invoke clearCmd "Parameters.AddWithValue" using "job", WS-JOB-NAME.
+           invoke clearCmd "ExecuteNonQuery".
+
+       6000-CHECK-DUE-DATE.
+           EVALUATE WS-ROW-MODE
+               WHEN "MONTHLY"
+                   MOVE 30 TO WS-MODE-DAYS
+               WHEN "QUARTERLY"
+                   MOVE 91 TO WS-MODE-DAYS
+               WHEN "SEMIANNUAL"
+                   MOVE 182 TO WS-MODE-DAYS
+               WHEN "ANNUAL"
+                   MOVE 365 TO WS-MODE-DAYS
+               WHEN OTHER
+                   MOVE 0 TO WS-MODE-DAYS
+           END-EVALUATE
+
+           IF WS-MODE-DAYS NOT = 0 AND WS-ROW-PAID-TO NOT = SPACES AND WS-ROW-PAID-TO NOT = ""
+               MOVE WS-ROW-PAID-TO TO WS-PAID-TO-8
+               MOVE FUNCTION INTEGER-OF-DATE(WS-PAID-TO-8) TO WS-PAID-TO-INT
+               COMPUTE WS-DUE-INT = WS-PAID-TO-INT + WS-MODE-DAYS
+
+               IF WS-DUE-INT >= WS-TODAY-INT AND WS-DUE-INT <= WS-DUE-HORIZON-INT
+                   MOVE FUNCTION DATE-OF-INTEGER(WS-DUE-INT) TO WS-DUE-8
+                   DISPLAY "PremiumDue PolicyId=" WS-ROW-POLICY-ID
+                       " Owner=" WS-ROW-OWNER-NAME
+                       " Product=" WS-ROW-PRODUCT
+                       " DueDate=" WS-DUE-8
+                       " AmountBilled=" WS-ROW-AMOUNT
+                       " Currency=" WS-ROW-CURRENCY
+                   ADD 1 TO WS-DUE-MATCH-COUNT
+               END-IF
+           END-IF.
+
+       7000-CHECK-EXPIRY.
+           IF WS-ROW-OVERLOAN-EXP NOT = SPACES AND WS-ROW-OVERLOAN-EXP NOT = ""
+               MOVE WS-ROW-OVERLOAN-EXP TO WS-EXPIRY-8
+               MOVE FUNCTION INTEGER-OF-DATE(WS-EXPIRY-8) TO WS-EXPIRY-INT
+
+               IF WS-EXPIRY-INT >= WS-TODAY-INT AND WS-EXPIRY-INT <= WS-EXP-HORIZON-INT
+                   DISPLAY "OverloanExpiry OwnerId=" WS-ROW-OWNER-ID
+                       " OwnerName=" WS-ROW-OWNER-NAME
+                       " Product=" WS-ROW-PRODUCT
+                       " OverloanExpiry=" WS-ROW-OVERLOAN-EXP
+                       " OverloanLeastAmount=" WS-ROW-OVERLOAN-LST
+                   ADD 1 TO WS-EXP-MATCH-COUNT
+               END-IF
+           END-IF.
