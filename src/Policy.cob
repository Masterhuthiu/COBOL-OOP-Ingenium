@@ -1,5 +1,13 @@
+      >>SOURCE FORMAT FREE
        class-id. Policy.
 
+       environment division.
+       configuration section.
+       repository.
+           class Customer as "Customer"
+           class Product as "Product"
+           class DbConfig as "DbConfig".
+
        factory.
        procedure division.
 
@@ -27,10 +35,45 @@
                                       by value lastModePremium as binary-long
                                       by value currency as string
                                       by value overloanLeast as binary-long
-                                      by value fullApaLeast as binary-long.
-           declare conn type NpgsqlConnection
-               = new NpgsqlConnection("Host=localhost;Username=postgres;Password=postgres;Database=insurance").
-           invoke conn "Open".
+                                      by value fullApaLeast as binary-long
+                                      by value changedBy as string
+                               returning resultCode as binary-long.
+           declare ownerFound as binary-long.
+           declare insuredFound as binary-long.
+           declare productFound as binary-long.
+           declare validCode as binary-long.
+           declare amountBilledStr as string.
+
+           invoke Policy "ValidatePolicy" using issueDate, effectiveDate, paidToDate, overloanExpiry, currency, premiumMode returning validCode.
+           if validCode not = 0
+               display "InsertPolicy rejected: policyId " policyId " failed date/code validation"
+               move 1 to resultCode
+               exit method
+           end-if.
+
+           invoke Customer "CustomerExists" using ownerId returning ownerFound.
+           if ownerFound = 0
+               display "InsertPolicy rejected: ownerId " ownerId " not found in customer"
+               move 1 to resultCode
+               exit method
+           end-if.
+
+           invoke Customer "CustomerExists" using insuredId returning insuredFound.
+           if insuredFound = 0
+               display "InsertPolicy rejected: insuredId " insuredId " not found in customer"
+               move 1 to resultCode
+               exit method
+           end-if.
+
+           invoke Product "ProductExists" using product returning productFound.
+           if productFound = 0
+               display "InsertPolicy rejected: product " product " not found in product catalog"
+               move 1 to resultCode
+               exit method
+           end-if.
+
+           declare conn type NpgsqlConnection.
+           invoke DbConfig "OpenConnection" returning conn.
 
            declare cmd type NpgsqlCommand
                = new NpgsqlCommand(
@@ -62,9 +105,567 @@
            invoke cmd "Parameters.AddWithValue" using "oleast", overloanLeast.
            invoke cmd "Parameters.AddWithValue" using "apa", fullApaLeast.
            invoke cmd "ExecuteNonQuery".
+
+           *> req 005: audit trail - insert has no "before" value
+           *> WriteAudit's old/new value parameters are "as string" -
+           *> amountBilled is binary-long, so it has to go through an
+           *> intermediate string variable before the call.
+           move amountBilled to amountBilledStr.
+           invoke Policy "WriteAudit" using conn, policyId, "current_status", "", status, changedBy.
+           invoke Policy "WriteAudit" using conn, policyId, "amount_billed", "", amountBilledStr, changedBy.
+           invoke Policy "WriteAudit" using conn, policyId, "premium_mode", "", premiumMode, changedBy.
+           invoke Policy "WriteAudit" using conn, policyId, "currency", "", currency, changedBy.
+
+           invoke conn "Close".
+           move 0 to resultCode.
        end method InsertPolicy.
 
-       *> Update, Delete, Search tương tự (UpdatePolicy, DeletePolicy, SearchPolicy)
+       *> Update Policy
+       method-id. UpdatePolicy static.
+           procedure division using by value policyId as binary-long
+                                      by value effectiveDate as string
+                                      by value ownerId as binary-long
+                                      by value ownerName as string
+                                      by value ownerBirth as string
+                                      by value insuredId as binary-long
+                                      by value insuredName as string
+                                      by value insuredBirth as string
+                                      by value status as string
+                                      by value product as string
+                                      by value billing as string
+                                      by value issueDate as string
+                                      by value paidToDate as string
+                                      by value overloanExpiry as string
+                                      by value amountBilled as binary-long
+                                      by value suffix as binary-long
+                                      by value premiumMode as string
+                                      by value sundryAmount as binary-long
+                                      by value truePremium as binary-long
+                                      by value lastModePremium as binary-long
+                                      by value currency as string
+                                      by value overloanLeast as binary-long
+                                      by value fullApaLeast as binary-long
+                                      by value changedBy as string
+                               returning resultCode as binary-long.
+           declare ownerFound as binary-long.
+           declare insuredFound as binary-long.
+           declare productFound as binary-long.
+           declare oldStatus as string.
+           declare oldAmount as binary-long.
+           declare oldAmountStr as string.
+           declare oldMode as string.
+           declare oldCurrency as string.
+           declare validCode as binary-long.
+           declare amountBilledStr as string.
+           declare statusResultCode as binary-long.
+
+           invoke Policy "ValidatePolicy" using issueDate, effectiveDate, paidToDate, overloanExpiry, currency, premiumMode returning validCode.
+           if validCode not = 0
+               display "UpdatePolicy rejected: policyId " policyId " failed date/code validation"
+               move 1 to resultCode
+               exit method
+           end-if.
+
+           invoke Customer "CustomerExists" using ownerId returning ownerFound.
+           if ownerFound = 0
+               display "UpdatePolicy rejected: ownerId " ownerId " not found in customer"
+               move 1 to resultCode
+               exit method
+           end-if.
+
+           invoke Customer "CustomerExists" using insuredId returning insuredFound.
+           if insuredFound = 0
+               display "UpdatePolicy rejected: insuredId " insuredId " not found in customer"
+               move 1 to resultCode
+               exit method
+           end-if.
+
+           invoke Product "ProductExists" using product returning productFound.
+           if productFound = 0
+               display "UpdatePolicy rejected: product " product " not found in product catalog"
+               move 1 to resultCode
+               exit method
+           end-if.
+
+           declare conn type NpgsqlConnection.
+           invoke DbConfig "OpenConnection" returning conn.
+
+           *> req 005: capture the "before" values this update is about to overwrite
+           declare oldCmd type NpgsqlCommand
+               = new NpgsqlCommand("SELECT current_status,amount_billed,premium_mode,currency FROM policy WHERE policy_id=@pid", conn).
+           invoke oldCmd "Parameters.AddWithValue" using "pid", policyId.
+           declare oldReader type NpgsqlDataReader.
+           declare oldHasRow as binary-long.
+           invoke oldCmd "ExecuteReader" returning oldReader.
+           invoke oldReader "Read" returning oldHasRow.
+           if oldHasRow not = 0
+               invoke oldReader "GetString" using 0 returning oldStatus
+               invoke oldReader "GetInt32" using 1 returning oldAmount
+               invoke oldReader "GetString" using 2 returning oldMode
+               invoke oldReader "GetString" using 3 returning oldCurrency
+           end-if.
+           invoke oldReader "Close".
+
+           if oldHasRow = 0
+               display "UpdatePolicy rejected: policyId " policyId " not found"
+               invoke conn "Close"
+               move 1 to resultCode
+               exit method
+           end-if.
+
+           *> req 007 review fix: UpdatePolicy used to write status
+           *> straight into current_status alongside every other field,
+           *> which let a caller reinstate a LAPSED policy (or make any
+           *> other status move) without going through the
+           *> policy_status_history/reinstatement-window checks that
+           *> ChangeStatus enforces. Status is no longer part of the
+           *> UPDATE below - a real status change now always routes
+           *> through ChangeStatus first, and this method rejects if
+           *> ChangeStatus does.
+           if status not = oldStatus
+               invoke Policy "ChangeStatus" using policyId, oldStatus, status, effectiveDate, changedBy returning statusResultCode
+               if statusResultCode not = 0
+                   display "UpdatePolicy rejected: policyId " policyId " status change from " oldStatus " to " status " was rejected"
+                   invoke conn "Close"
+                   move 1 to resultCode
+                   exit method
+               end-if
+           end-if.
+
+           declare cmd type NpgsqlCommand
+               = new NpgsqlCommand("UPDATE policy SET effective_date=@eff,owner_id=@oid,owner_name=@oname,owner_birth_date=@obirth,insured_id=@iid,insured_name=@iname,insured_birth_date=@ibirth,product_name=@prod,billing_type=@bill,issue_date=@issue,paid_to_date=@paid,overloan_expiry_date=@overloan,amount_billed=@amt,suffix=@suf,premium_mode=@pmode,sundry_amount=@sundry,true_premium=@true,last_mode_premium=@last,currency=@curr,overloan_least_amount=@oleast,full_apa_least_amount=@apa WHERE policy_id=@pid", conn).
+
+           *> mapping parameters
+           invoke cmd "Parameters.AddWithValue" using "pid", policyId.
+           invoke cmd "Parameters.AddWithValue" using "eff", effectiveDate.
+           invoke cmd "Parameters.AddWithValue" using "oid", ownerId.
+           invoke cmd "Parameters.AddWithValue" using "oname", ownerName.
+           invoke cmd "Parameters.AddWithValue" using "obirth", ownerBirth.
+           invoke cmd "Parameters.AddWithValue" using "iid", insuredId.
+           invoke cmd "Parameters.AddWithValue" using "iname", insuredName.
+           invoke cmd "Parameters.AddWithValue" using "ibirth", insuredBirth.
+           invoke cmd "Parameters.AddWithValue" using "prod", product.
+           invoke cmd "Parameters.AddWithValue" using "bill", billing.
+           invoke cmd "Parameters.AddWithValue" using "issue", issueDate.
+           invoke cmd "Parameters.AddWithValue" using "paid", paidToDate.
+           invoke cmd "Parameters.AddWithValue" using "overloan", overloanExpiry.
+           invoke cmd "Parameters.AddWithValue" using "amt", amountBilled.
+           invoke cmd "Parameters.AddWithValue" using "suf", suffix.
+           invoke cmd "Parameters.AddWithValue" using "pmode", premiumMode.
+           invoke cmd "Parameters.AddWithValue" using "sundry", sundryAmount.
+           invoke cmd "Parameters.AddWithValue" using "true", truePremium.
+           invoke cmd "Parameters.AddWithValue" using "last", lastModePremium.
+           invoke cmd "Parameters.AddWithValue" using "curr", currency.
+           invoke cmd "Parameters.AddWithValue" using "oleast", overloanLeast.
+           invoke cmd "Parameters.AddWithValue" using "apa", fullApaLeast.
+           invoke cmd "ExecuteNonQuery".
+
+           *> req 005 review fix: only log a field when its value
+           *> actually changed - an update that only touches ownerName
+           *> shouldn't leave amount_billed/premium_mode/currency rows
+           *> in policy_audit that claim something happened. (current_
+           *> status is no longer logged here at all - ChangeStatus
+           *> logs it when status actually moves, see above.)
+           if oldAmount not = amountBilled
+               move oldAmount to oldAmountStr
+               move amountBilled to amountBilledStr
+               invoke Policy "WriteAudit" using conn, policyId, "amount_billed", oldAmountStr, amountBilledStr, changedBy
+           end-if.
+           if oldMode not = premiumMode
+               invoke Policy "WriteAudit" using conn, policyId, "premium_mode", oldMode, premiumMode, changedBy
+           end-if.
+           if oldCurrency not = currency
+               invoke Policy "WriteAudit" using conn, policyId, "currency", oldCurrency, currency, changedBy
+           end-if.
+
+           invoke conn "Close".
+           move 0 to resultCode.
+       end method UpdatePolicy.
+
+       *> Delete Policy
+       method-id. DeletePolicy static.
+           procedure division using by value policyId as binary-long
+                                      by value changedBy as string
+                               returning resultCode as binary-long.
+           declare conn type NpgsqlConnection.
+           invoke DbConfig "OpenConnection" returning conn.
+
+           *> req 005: capture the row's tracked values before it disappears
+           declare oldCmd type NpgsqlCommand
+               = new NpgsqlCommand("SELECT current_status,amount_billed,premium_mode,currency FROM policy WHERE policy_id=@pid", conn).
+           invoke oldCmd "Parameters.AddWithValue" using "pid", policyId.
+           declare oldReader type NpgsqlDataReader.
+           declare oldHasRow as binary-long.
+           declare oldStatus as string.
+           declare oldAmount as binary-long.
+           declare oldAmountStr as string.
+           declare oldMode as string.
+           declare oldCurrency as string.
+           invoke oldCmd "ExecuteReader" returning oldReader.
+           invoke oldReader "Read" returning oldHasRow.
+           if oldHasRow not = 0
+               invoke oldReader "GetString" using 0 returning oldStatus
+               invoke oldReader "GetInt32" using 1 returning oldAmount
+               invoke oldReader "GetString" using 2 returning oldMode
+               invoke oldReader "GetString" using 3 returning oldCurrency
+           end-if.
+           invoke oldReader "Close".
+
+           if oldHasRow = 0
+               display "DeletePolicy rejected: policyId " policyId " not found"
+               invoke conn "Close"
+               move 1 to resultCode
+               exit method
+           end-if.
+
+           declare cmd type NpgsqlCommand
+               = new NpgsqlCommand("DELETE FROM policy WHERE policy_id=@pid", conn).
+
+           invoke cmd "Parameters.AddWithValue" using "pid", policyId.
+           invoke cmd "ExecuteNonQuery".
+
+           *> req 005 review fix: delete has no "after" value, but skip
+           *> the write entirely for a field that was already blank/
+           *> zero on the row - same "only log a real change" rule as
+           *> UpdatePolicy above. (amount_billed goes through a string
+           *> intermediate - see the same note in InsertPolicy)
+           if oldStatus not = spaces and oldStatus not = ""
+               invoke Policy "WriteAudit" using conn, policyId, "current_status", oldStatus, "", changedBy
+           end-if.
+           if oldAmount not = 0
+               move oldAmount to oldAmountStr
+               invoke Policy "WriteAudit" using conn, policyId, "amount_billed", oldAmountStr, "", changedBy
+           end-if.
+           if oldMode not = spaces and oldMode not = ""
+               invoke Policy "WriteAudit" using conn, policyId, "premium_mode", oldMode, "", changedBy
+           end-if.
+           if oldCurrency not = spaces and oldCurrency not = ""
+               invoke Policy "WriteAudit" using conn, policyId, "currency", oldCurrency, "", changedBy
+           end-if.
+
+           invoke conn "Close".
+           move 0 to resultCode.
+       end method DeletePolicy.
+
+       *> req 006: reject a policy row whose date fields aren't in
+       *> chronological order (issueDate <= effectiveDate <= paidToDate
+       *> <= overloanExpiry) or whose currency/premiumMode isn't one of
+       *> the values the rest of the system already knows how to handle
+       *> (see the currency/premiumMode literals PremiumDueReport.cob
+       *> already evaluates against). Dates are YYYYMMDD strings, so a
+       *> plain string compare is a valid ordering check.
+       method-id. ValidatePolicy static.
+           procedure division using by value issueDate as string
+                                      by value effectiveDate as string
+                                      by value paidToDate as string
+                                      by value overloanExpiry as string
+                                      by value currency as string
+                                      by value premiumMode as string
+                               returning resultCode as binary-long.
+           move 0 to resultCode.
+
+           if issueDate > effectiveDate
+               display "ValidatePolicy: issueDate " issueDate " is after effectiveDate " effectiveDate
+               move 1 to resultCode
+               exit method
+           end-if.
+
+           if effectiveDate > paidToDate
+               display "ValidatePolicy: effectiveDate " effectiveDate " is after paidToDate " paidToDate
+               move 1 to resultCode
+               exit method
+           end-if.
+
+           if overloanExpiry not = spaces and overloanExpiry not = ""
+               if paidToDate > overloanExpiry
+                   display "ValidatePolicy: paidToDate " paidToDate " is after overloanExpiry " overloanExpiry
+                   move 1 to resultCode
+                   exit method
+               end-if
+           end-if.
+
+           evaluate currency
+               when "USD"
+               when "EUR"
+               when "GBP"
+               when "JPY"
+                   continue
+               when other
+                   display "ValidatePolicy: currency '" currency "' is not a recognized currency code"
+                   move 1 to resultCode
+                   exit method
+           end-evaluate.
+
+           evaluate premiumMode
+               when "MONTHLY"
+               when "QUARTERLY"
+               when "SEMIANNUAL"
+               when "ANNUAL"
+                   continue
+               when other
+                   display "ValidatePolicy: premiumMode '" premiumMode "' is not a recognized premium mode"
+                   move 1 to resultCode
+                   exit method
+           end-evaluate.
+       end method ValidatePolicy.
+
+       *> req 005: single place that writes a policy_audit row; called
+       *> from InsertPolicy/UpdatePolicy/DeletePolicy/ChangeStatus for
+       *> the tracked field subset (current_status, amount_billed,
+       *> premium_mode, currency) rather than every column, since those
+       *> four are what compliance actually asked to see change history
+       *> for. Takes the caller's already-open connection instead of
+       *> opening its own - one Insert/Update/Delete call fires four of
+       *> these, so a private OpenConnection per call would leak four
+       *> extra connections on top of the caller's one.
+       method-id. WriteAudit static.
+           procedure division using by value conn as type NpgsqlConnection
+                                      by value policyId as binary-long
+                                      by value fieldName as string
+                                      by value oldValue as string
+                                      by value newValue as string
+                                      by value changedBy as string.
+           declare cmd type NpgsqlCommand
+               = new NpgsqlCommand("INSERT INTO policy_audit (policy_id,field_name,old_value,new_value,changed_by) VALUES (@pid,@fld,@old,@new,@by)", conn).
+
+           invoke cmd "Parameters.AddWithValue" using "pid", policyId.
+           invoke cmd "Parameters.AddWithValue" using "fld", fieldName.
+           invoke cmd "Parameters.AddWithValue" using "old", oldValue.
+           invoke cmd "Parameters.AddWithValue" using "new", newValue.
+           invoke cmd "Parameters.AddWithValue" using "by", changedBy.
+           invoke cmd "ExecuteNonQuery".
+       end method WriteAudit.
+
+       *> req 007: the one place a policy's status is allowed to move.
+       *> UpdatePolicy still takes a status parameter (per the original
+       *> req000 ask), but review-fixed to call in here itself whenever
+       *> that parameter differs from the row's current status, so this
+       *> is the only method that ever appends to policy_status_history
+       *> or writes current_status - a caller can no longer bypass the
+       *> reinstatement window by going through UpdatePolicy instead.
+       *> Reinstating (LAPSED -> ACTIVE) is only allowed within
+       *> REINSTATEMENT-WINDOW-DAYS days of the lapse, looked up from
+       *> the most recent LAPSED row in policy_status_history for this
+       *> policy; if no such row exists at all (e.g. the policy was
+       *> inserted already LAPSED, before this history table existed),
+       *> reinstatement is rejected rather than allowed through
+       *> unchecked - an untracked lapse is not evidence the window
+       *> hasn't passed.
+       method-id. ChangeStatus static.
+           procedure division using by value policyId as binary-long
+                                      by value oldStatus as string
+                                      by value newStatus as string
+                                      by value effectiveDate as string
+                                      by value changedBy as string
+                               returning resultCode as binary-long.
+           declare conn type NpgsqlConnection.
+           declare lapseDate as string.
+           declare hasLapse as binary-long.
+           declare lapseInt as binary-long.
+           declare effInt as binary-long.
+           declare daysSinceLapse as binary-long.
+           declare reinstateWindowDays as binary-long = 90.
+           declare actualStatus as string.
+           declare actualHasRow as binary-long.
+
+           invoke DbConfig "OpenConnection" returning conn.
+
+           *> req 007 review fix: trust the row's real current_status,
+           *> not whatever oldStatus the caller happened to pass in -
+           *> a stale/wrong caller value must not be able to skip the
+           *> reinstatement check below or land in policy_status_history.
+           declare actualCmd type NpgsqlCommand
+               = new NpgsqlCommand("SELECT current_status FROM policy WHERE policy_id=@pid", conn).
+           invoke actualCmd "Parameters.AddWithValue" using "pid", policyId.
+           declare actualReader type NpgsqlDataReader.
+           invoke actualCmd "ExecuteReader" returning actualReader.
+           invoke actualReader "Read" returning actualHasRow.
+           if actualHasRow not = 0
+               invoke actualReader "GetString" using 0 returning actualStatus
+           end-if.
+           invoke actualReader "Close".
+
+           if actualHasRow = 0
+               display "ChangeStatus rejected: policyId " policyId " not found"
+               invoke conn "Close"
+               move 1 to resultCode
+               exit method
+           end-if.
+
+           move actualStatus to oldStatus.
+
+           move 0 to hasLapse.
+           if newStatus = "ACTIVE" and oldStatus = "LAPSED"
+               declare lapseCmd type NpgsqlCommand
+                   = new NpgsqlCommand("SELECT changed_date FROM policy_status_history WHERE policy_id=@pid AND new_status='LAPSED' ORDER BY changed_date DESC LIMIT 1", conn)
+               invoke lapseCmd "Parameters.AddWithValue" using "pid", policyId
+               declare lapseReader type NpgsqlDataReader
+               invoke lapseCmd "ExecuteReader" returning lapseReader
+               invoke lapseReader "Read" returning hasLapse
+               if hasLapse not = 0
+                   invoke lapseReader "GetString" using 0 returning lapseDate
+               end-if
+               invoke lapseReader "Close"
+
+               if hasLapse = 0
+                   display "ChangeStatus rejected: policyId " policyId " has no lapse history on file - cannot confirm it is within the reinstatement window"
+                   invoke conn "Close"
+                   move 1 to resultCode
+                   exit method
+               end-if
+
+               compute effInt = function integer-of-date(function numval(effectiveDate))
+               compute lapseInt = function integer-of-date(function numval(lapseDate))
+               compute daysSinceLapse = effInt - lapseInt
+               if daysSinceLapse > reinstateWindowDays
+                   display "ChangeStatus rejected: policyId " policyId " lapsed " daysSinceLapse " day(s) ago, past the reinstatement window"
+                   invoke conn "Close"
+                   move 1 to resultCode
+                   exit method
+               end-if
+           end-if.
+
+           declare cmd type NpgsqlCommand
+               = new NpgsqlCommand("UPDATE policy SET current_status=@st WHERE policy_id=@pid", conn).
+           invoke cmd "Parameters.AddWithValue" using "st", newStatus.
+           invoke cmd "Parameters.AddWithValue" using "pid", policyId.
+           invoke cmd "ExecuteNonQuery".
+
+           declare histCmd type NpgsqlCommand
+               = new NpgsqlCommand("INSERT INTO policy_status_history (policy_id,old_status,new_status,changed_date) VALUES (@pid,@old,@new,@dt)", conn).
+           invoke histCmd "Parameters.AddWithValue" using "pid", policyId.
+           invoke histCmd "Parameters.AddWithValue" using "old", oldStatus.
+           invoke histCmd "Parameters.AddWithValue" using "new", newStatus.
+           invoke histCmd "Parameters.AddWithValue" using "dt", effectiveDate.
+           invoke histCmd "ExecuteNonQuery".
+
+           invoke Policy "WriteAudit" using conn, policyId, "current_status", oldStatus, newStatus, changedBy.
+
+           invoke conn "Close".
+           move 0 to resultCode.
+       end method ChangeStatus.
+
+       *> req 009: multi-field, multi-result servicing-desk lookup.
+       *> Every parameter is optional - pass 0 for an id or spaces/""
+       *> for a string/date to leave that field out of the search - so
+       *> a rep can ask for "all active policies for this owner" (just
+       *> ownerId and status) or "everything issued last quarter for
+       *> product X" (just product and the issueDate range) in one
+       *> call instead of one-off SQL against the policy table. The
+       *> WHERE clause is built up a condition at a time with the same
+       *> "&" string concatenation DbConfig.GetConnectionString already
+       *> uses, and only the parameters actually filtered on are bound.
+       *>
+       *> req 009 review fix: matchCount alone isn't something a caller
+       *> can drive a screen from, so the matched rows are also handed
+       *> back through the "by reference resultsOut" out-parameter - one
+       *> line per policy, fields in the same order as the SELECT list
+       *> below separated by "|", rows separated by X"0A" - for a
+       *> caller (the servicing screen this request describes) to split
+       *> and read back. The DISPLAY per row stays too, since this is
+       *> still useful run standalone from the command line.
+       method-id. SearchPolicy static.
+           procedure division using by value ownerId as binary-long
+                                      by value insuredId as binary-long
+                                      by value status as string
+                                      by value product as string
+                                      by value issueDateFrom as string
+                                      by value issueDateTo as string
+                                      by reference resultsOut as string
+                               returning matchCount as binary-long.
+           declare conn type NpgsqlConnection.
+           invoke DbConfig "OpenConnection" returning conn.
+
+           move "" to resultsOut.
+
+           declare whereClause as string = " WHERE 1=1".
+           if ownerId > 0
+               set whereClause to whereClause & " AND owner_id=@oid"
+           end-if
+           if insuredId > 0
+               set whereClause to whereClause & " AND insured_id=@iid"
+           end-if
+           if status not = spaces and status not = ""
+               set whereClause to whereClause & " AND current_status=@st"
+           end-if
+           if product not = spaces and product not = ""
+               set whereClause to whereClause & " AND product_name=@prod"
+           end-if
+           if issueDateFrom not = spaces and issueDateFrom not = ""
+               set whereClause to whereClause & " AND issue_date>=@ifrom"
+           end-if
+           if issueDateTo not = spaces and issueDateTo not = ""
+               set whereClause to whereClause & " AND issue_date<=@ito"
+           end-if.
+
+           declare sql as string = "SELECT policy_id,owner_id,owner_name,insured_id,insured_name,current_status,product_name,issue_date,paid_to_date,amount_billed,currency FROM policy" & whereClause.
+           declare cmd type NpgsqlCommand = new NpgsqlCommand(sql, conn).
+
+           if ownerId > 0
+               invoke cmd "Parameters.AddWithValue" using "oid", ownerId
+           end-if
+           if insuredId > 0
+               invoke cmd "Parameters.AddWithValue" using "iid", insuredId
+           end-if
+           if status not = spaces and status not = ""
+               invoke cmd "Parameters.AddWithValue" using "st", status
+           end-if
+           if product not = spaces and product not = ""
+               invoke cmd "Parameters.AddWithValue" using "prod", product
+           end-if
+           if issueDateFrom not = spaces and issueDateFrom not = ""
+               invoke cmd "Parameters.AddWithValue" using "ifrom", issueDateFrom
+           end-if
+           if issueDateTo not = spaces and issueDateTo not = ""
+               invoke cmd "Parameters.AddWithValue" using "ito", issueDateTo
+           end-if.
+
+           declare reader type NpgsqlDataReader.
+           declare hasRow as binary-long.
+           declare rowPolicyId as binary-long.
+           declare rowOwnerId as binary-long.
+           declare rowOwnerName as string.
+           declare rowInsuredId as binary-long.
+           declare rowInsuredName as string.
+           declare rowStatus as string.
+           declare rowProduct as string.
+           declare rowIssueDate as string.
+           declare rowPaidTo as string.
+           declare rowAmount as binary-long.
+           declare rowCurrency as string.
+           move 0 to matchCount.
+
+           invoke cmd "ExecuteReader" returning reader.
+           invoke reader "Read" returning hasRow.
+           perform until hasRow = 0
+               invoke reader "GetInt32" using 0 returning rowPolicyId
+               invoke reader "GetInt32" using 1 returning rowOwnerId
+               invoke reader "GetString" using 2 returning rowOwnerName
+               invoke reader "GetInt32" using 3 returning rowInsuredId
+               invoke reader "GetString" using 4 returning rowInsuredName
+               invoke reader "GetString" using 5 returning rowStatus
+               invoke reader "GetString" using 6 returning rowProduct
+               invoke reader "GetString" using 7 returning rowIssueDate
+               invoke reader "GetString" using 8 returning rowPaidTo
+               invoke reader "GetInt32" using 9 returning rowAmount
+               invoke reader "GetString" using 10 returning rowCurrency
+               display "PolicyId=" rowPolicyId
+                   " Owner=" rowOwnerName
+                   " Insured=" rowInsuredName
+                   " Status=" rowStatus
+                   " Product=" rowProduct
+                   " IssueDate=" rowIssueDate
+                   " PaidTo=" rowPaidTo
+                   " AmountBilled=" rowAmount
+                   " Currency=" rowCurrency
+               set resultsOut to resultsOut & rowPolicyId & "|" & rowOwnerId & "|" & rowOwnerName & "|" & rowInsuredId & "|" & rowInsuredName & "|" & rowStatus & "|" & rowProduct & "|" & rowIssueDate & "|" & rowPaidTo & "|" & rowAmount & "|" & rowCurrency & x"0A"
+               add 1 to matchCount
+               invoke reader "Read" returning hasRow
+           end-perform.
+           invoke reader "Close".
+           invoke conn "Close".
+       end method SearchPolicy.
+
        end factory.
 
        end class Policy.
