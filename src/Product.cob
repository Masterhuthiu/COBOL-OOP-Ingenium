@@ -0,0 +1,84 @@
+      >>SOURCE FORMAT FREE
+       class-id. Product.
+
+      *> Backs the product table. Policy.product is supposed to
+      *> resolve to a real catalog entry here; see ProductExists,
+      *> which Policy calls before it will insert/update a policy.
+
+       environment division.
+       configuration section.
+       repository.
+           class DbConfig as "DbConfig".
+
+       factory.
+       procedure division.
+
+       method-id. InsertProduct static.
+           procedure division using by value productId as binary-long
+                                      by value productName as string
+                                      by value category as string
+                                      by value basePremium as binary-long
+                                      by value currency as string
+                               returning resultCode as binary-long.
+           declare conn type NpgsqlConnection.
+           invoke DbConfig "OpenConnection" returning conn.
+
+           declare cmd type NpgsqlCommand
+               = new NpgsqlCommand("INSERT INTO product (product_id,product_name,category,base_premium,currency) VALUES (@pid,@name,@cat,@prem,@curr)", conn).
+
+           invoke cmd "Parameters.AddWithValue" using "pid", productId.
+           invoke cmd "Parameters.AddWithValue" using "name", productName.
+           invoke cmd "Parameters.AddWithValue" using "cat", category.
+           invoke cmd "Parameters.AddWithValue" using "prem", basePremium.
+           invoke cmd "Parameters.AddWithValue" using "curr", currency.
+           invoke cmd "ExecuteNonQuery".
+           invoke conn "Close".
+           move 0 to resultCode.
+       end method InsertProduct.
+
+      *> Returns 1 when productName already has a row in product,
+      *> 0 otherwise. Policy uses this to enforce the product
+      *> foreign key before it writes a policy row.
+       method-id. ProductExists static.
+           procedure division using by value productName as string
+                               returning found as binary-long.
+           declare conn type NpgsqlConnection.
+           invoke DbConfig "OpenConnection" returning conn.
+
+           declare cmd type NpgsqlCommand
+               = new NpgsqlCommand("SELECT COUNT(*) FROM product WHERE product_name=@name", conn).
+           invoke cmd "Parameters.AddWithValue" using "name", productName.
+
+           declare reader type NpgsqlDataReader.
+           declare hasRow as binary-long.
+           declare hitCount as binary-long.
+           invoke cmd "ExecuteReader" returning reader.
+           invoke reader "Read" returning hasRow.
+           if hasRow not = 0
+               invoke reader "GetInt32" using 0 returning hitCount
+           else
+               move 0 to hitCount
+           end-if.
+           invoke reader "Close".
+
+           if hitCount > 0
+               move 1 to found
+           else
+               move 0 to found
+           end-if.
+           invoke conn "Close".
+       end method ProductExists.
+
+       end factory.
+
+       object.
+       procedure division.
+
+       method-id. Show.
+           procedure division.
+           display "=== Product class ready ===".
+       end method Show.
+
+       end object.
+
+       end class Product.
