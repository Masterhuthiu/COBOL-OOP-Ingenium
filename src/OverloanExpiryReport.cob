@@ -0,0 +1,93 @@
+      >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OverloanExpiryReport.
+
+      *> Exception report: every policy whose overloanExpiryDate falls
+      *> within the next N days, so servicing can work it before the
+      *> policy lapses from loan exhaustion. Run with the warning
+      *> window (days) as the first command-line argument, e.g.
+      *> `OverloanExpiryReport 60`; defaults to 60 when omitted.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           CLASS DbConfig AS "DbConfig".
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-WARNING-DAYS      PIC 9(4) VALUE 60.
+       01 WS-ARG               PIC X(10).
+       01 WS-TODAY-8           PIC 9(8).
+       01 WS-TODAY-INT         PIC 9(9).
+       01 WS-HORIZON-INT       PIC 9(9).
+       01 WS-EXPIRY-8          PIC 9(8).
+       01 WS-EXPIRY-INT        PIC 9(9).
+       01 WS-MATCH-COUNT       PIC 9(9) VALUE 0.
+       01 WS-HAS-ROW           PIC 9 VALUE 0.
+
+       01 WS-ROW-POLICY-ID     PIC 9(9).
+       01 WS-ROW-OWNER-ID      PIC 9(9).
+       01 WS-ROW-OWNER-NAME    PIC X(100).
+       01 WS-ROW-PRODUCT       PIC X(100).
+       01 WS-ROW-OVERLOAN-EXP  PIC X(8).
+       01 WS-ROW-OVERLOAN-LST  PIC 9(9).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           DISPLAY "=== Overloan Expiry Exception Report ==="
+           PERFORM 1000-GET-PARAMETERS
+           PERFORM 2000-SCAN-POLICIES
+           DISPLAY "Policies with overloan expiry in next "
+               WS-WARNING-DAYS " day(s): " WS-MATCH-COUNT
+           STOP RUN.
+
+       1000-GET-PARAMETERS.
+           ACCEPT WS-ARG FROM COMMAND-LINE
+           IF WS-ARG NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-ARG) TO WS-WARNING-DAYS
+           END-IF
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-8
+           MOVE FUNCTION INTEGER-OF-DATE(WS-TODAY-8) TO WS-TODAY-INT
+           COMPUTE WS-HORIZON-INT = WS-TODAY-INT + WS-WARNING-DAYS.
+
+       2000-SCAN-POLICIES.
+           declare conn type NpgsqlConnection.
+           invoke DbConfig "OpenConnection" returning conn.
+
+           declare cmd type NpgsqlCommand
+               = new NpgsqlCommand("SELECT policy_id,owner_id,owner_name,product_name,overloan_expiry_date,overloan_least_amount FROM policy WHERE overloan_expiry_date IS NOT NULL AND overloan_expiry_date <> ''", conn).
+
+           declare reader type NpgsqlDataReader.
+           invoke cmd "ExecuteReader" returning reader.
+           invoke reader "Read" returning WS-HAS-ROW.
+
+           PERFORM UNTIL WS-HAS-ROW = 0
+               invoke reader "GetInt32" using 0 returning WS-ROW-POLICY-ID
+               invoke reader "GetInt32" using 1 returning WS-ROW-OWNER-ID
+               invoke reader "GetString" using 2 returning WS-ROW-OWNER-NAME
+               invoke reader "GetString" using 3 returning WS-ROW-PRODUCT
+               invoke reader "GetString" using 4 returning WS-ROW-OVERLOAN-EXP
+               invoke reader "GetInt32" using 5 returning WS-ROW-OVERLOAN-LST
+
+               PERFORM 3000-CHECK-EXPIRY
+
+               invoke reader "Read" returning WS-HAS-ROW
+           END-PERFORM
+
+           invoke reader "Close".
+           invoke conn "Close".
+
+       3000-CHECK-EXPIRY.
+           IF WS-ROW-OVERLOAN-EXP NOT = SPACES AND WS-ROW-OVERLOAN-EXP NOT = ""
+               MOVE WS-ROW-OVERLOAN-EXP TO WS-EXPIRY-8
+               MOVE FUNCTION INTEGER-OF-DATE(WS-EXPIRY-8) TO WS-EXPIRY-INT
+
+               IF WS-EXPIRY-INT >= WS-TODAY-INT AND WS-EXPIRY-INT <= WS-HORIZON-INT
+                   DISPLAY "OwnerId=" WS-ROW-OWNER-ID
+                       " OwnerName=" WS-ROW-OWNER-NAME
+                       " Product=" WS-ROW-PRODUCT
+                       " OverloanExpiry=" WS-ROW-OVERLOAN-EXP
+                       " OverloanLeastAmount=" WS-ROW-OVERLOAN-LST
+                   ADD 1 TO WS-MATCH-COUNT
+               END-IF
+           END-IF.
