@@ -0,0 +1,124 @@
+      >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PremiumDueReport.
+
+      *> Nightly/weekly worklist: every policy whose next premium due
+      *> date (paidToDate rolled forward one premiumMode period) falls
+      *> within the next N days. Run with the day count as the first
+      *> command-line argument, e.g. `PremiumDueReport 30`; defaults to
+      *> 30 when omitted.
+      *>
+      *> premiumMode is rolled forward by a fixed day count per mode
+      *> (30/91/182/365) rather than true calendar-month arithmetic -
+      *> close enough for a worklist and avoids pulling in a month-add
+      *> routine this codebase doesn't have yet.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           CLASS DbConfig AS "DbConfig".
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-DAYS-AHEAD        PIC 9(4) VALUE 30.
+       01 WS-ARG               PIC X(10).
+       01 WS-TODAY-8           PIC 9(8).
+       01 WS-TODAY-INT         PIC 9(9).
+       01 WS-HORIZON-INT       PIC 9(9).
+       01 WS-PAID-TO-8         PIC 9(8).
+       01 WS-PAID-TO-INT       PIC 9(9).
+       01 WS-MODE-DAYS         PIC 9(4).
+       01 WS-DUE-INT           PIC 9(9).
+       01 WS-DUE-8             PIC 9(8).
+       01 WS-MATCH-COUNT       PIC 9(9) VALUE 0.
+       01 WS-HAS-ROW           PIC 9 VALUE 0.
+
+       01 WS-ROW-POLICY-ID     PIC 9(9).
+       01 WS-ROW-OWNER-ID      PIC 9(9).
+       01 WS-ROW-OWNER-NAME    PIC X(100).
+       01 WS-ROW-PRODUCT       PIC X(100).
+       01 WS-ROW-PAID-TO       PIC X(8).
+       01 WS-ROW-MODE          PIC X(20).
+       01 WS-ROW-AMOUNT        PIC 9(9).
+       01 WS-ROW-CURRENCY      PIC X(3).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           DISPLAY "=== Premium Due Report ==="
+           PERFORM 1000-GET-PARAMETERS
+           PERFORM 2000-SCAN-POLICIES
+           DISPLAY "Policies due in next " WS-DAYS-AHEAD " day(s): "
+               WS-MATCH-COUNT
+           STOP RUN.
+
+       1000-GET-PARAMETERS.
+           ACCEPT WS-ARG FROM COMMAND-LINE
+           IF WS-ARG NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-ARG) TO WS-DAYS-AHEAD
+           END-IF
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-8
+           MOVE FUNCTION INTEGER-OF-DATE(WS-TODAY-8) TO WS-TODAY-INT
+           COMPUTE WS-HORIZON-INT = WS-TODAY-INT + WS-DAYS-AHEAD.
+
+       2000-SCAN-POLICIES.
+           declare conn type NpgsqlConnection.
+           invoke DbConfig "OpenConnection" returning conn.
+
+           declare cmd type NpgsqlCommand
+               = new NpgsqlCommand("SELECT policy_id,owner_id,owner_name,product_name,paid_to_date,premium_mode,amount_billed,currency FROM policy", conn).
+
+           declare reader type NpgsqlDataReader.
+           invoke cmd "ExecuteReader" returning reader.
+           invoke reader "Read" returning WS-HAS-ROW.
+
+           PERFORM UNTIL WS-HAS-ROW = 0
+               invoke reader "GetInt32" using 0 returning WS-ROW-POLICY-ID
+               invoke reader "GetInt32" using 1 returning WS-ROW-OWNER-ID
+               invoke reader "GetString" using 2 returning WS-ROW-OWNER-NAME
+               invoke reader "GetString" using 3 returning WS-ROW-PRODUCT
+               invoke reader "GetString" using 4 returning WS-ROW-PAID-TO
+               invoke reader "GetString" using 5 returning WS-ROW-MODE
+               invoke reader "GetInt32" using 6 returning WS-ROW-AMOUNT
+               invoke reader "GetString" using 7 returning WS-ROW-CURRENCY
+
+               PERFORM 3000-CHECK-DUE-DATE
+
+               invoke reader "Read" returning WS-HAS-ROW
+           END-PERFORM
+
+           invoke reader "Close".
+           invoke conn "Close".
+
+       3000-CHECK-DUE-DATE.
+           EVALUATE WS-ROW-MODE
+               WHEN "MONTHLY"
+                   MOVE 30 TO WS-MODE-DAYS
+               WHEN "QUARTERLY"
+                   MOVE 91 TO WS-MODE-DAYS
+               WHEN "SEMIANNUAL"
+                   MOVE 182 TO WS-MODE-DAYS
+               WHEN "ANNUAL"
+                   MOVE 365 TO WS-MODE-DAYS
+               WHEN OTHER
+                   DISPLAY "PremiumDueReport: unknown premiumMode '"
+                       WS-ROW-MODE "' for policy " WS-ROW-POLICY-ID
+                       ", skipping"
+                   MOVE 0 TO WS-MODE-DAYS
+           END-EVALUATE
+
+           IF WS-MODE-DAYS NOT = 0 AND WS-ROW-PAID-TO NOT = SPACES AND WS-ROW-PAID-TO NOT = ""
+               MOVE WS-ROW-PAID-TO TO WS-PAID-TO-8
+               MOVE FUNCTION INTEGER-OF-DATE(WS-PAID-TO-8) TO WS-PAID-TO-INT
+               COMPUTE WS-DUE-INT = WS-PAID-TO-INT + WS-MODE-DAYS
+
+               IF WS-DUE-INT >= WS-TODAY-INT AND WS-DUE-INT <= WS-HORIZON-INT
+                   MOVE FUNCTION DATE-OF-INTEGER(WS-DUE-INT) TO WS-DUE-8
+                   DISPLAY "PolicyId=" WS-ROW-POLICY-ID
+                       " Owner=" WS-ROW-OWNER-NAME
+                       " Product=" WS-ROW-PRODUCT
+                       " DueDate=" WS-DUE-8
+                       " AmountBilled=" WS-ROW-AMOUNT
+                       " Currency=" WS-ROW-CURRENCY
+                   ADD 1 TO WS-MATCH-COUNT
+               END-IF
+           END-IF.
