@@ -0,0 +1,53 @@
+      >>SOURCE FORMAT FREE
+       class-id. Order.
+
+      *> Backs the orders table (the pre-policy sale/application that
+      *> a policy eventually gets written against). "orders" rather
+      *> than "order" since ORDER is a reserved SQL word.
+
+       environment division.
+       configuration section.
+       repository.
+           class DbConfig as "DbConfig".
+
+       factory.
+       procedure division.
+
+       method-id. InsertOrder static.
+           procedure division using by value orderId as binary-long
+                                      by value customerId as binary-long
+                                      by value productName as string
+                                      by value orderDate as string
+                                      by value amount as binary-long
+                                      by value status as string
+                               returning resultCode as binary-long.
+           declare conn type NpgsqlConnection.
+           invoke DbConfig "OpenConnection" returning conn.
+
+           declare cmd type NpgsqlCommand
+               = new NpgsqlCommand("INSERT INTO orders (order_id,customer_id,product_name,order_date,amount,status) VALUES (@oid,@cid,@prod,@odate,@amt,@st)", conn).
+
+           invoke cmd "Parameters.AddWithValue" using "oid", orderId.
+           invoke cmd "Parameters.AddWithValue" using "cid", customerId.
+           invoke cmd "Parameters.AddWithValue" using "prod", productName.
+           invoke cmd "Parameters.AddWithValue" using "odate", orderDate.
+           invoke cmd "Parameters.AddWithValue" using "amt", amount.
+           invoke cmd "Parameters.AddWithValue" using "st", status.
+           invoke cmd "ExecuteNonQuery".
+           invoke conn "Close".
+           move 0 to resultCode.
+       end method InsertOrder.
+
+       end factory.
+
+       object.
+       procedure division.
+
+       method-id. Show.
+           procedure division.
+           display "=== Order class ready ===".
+       end method Show.
+
+       end object.
+
+       end class Order.
