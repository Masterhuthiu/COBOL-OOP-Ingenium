@@ -0,0 +1,69 @@
+      >>SOURCE FORMAT FREE
+       class-id. DbConfig.
+
+      *> Single place that knows how to reach the insurance database.
+      *> Every program that used to build its own NpgsqlConnection
+      *> string now goes through GetConnectionString/OpenConnection so
+      *> repointing an environment is a config change, not a recompile.
+      *>
+      *> Lookup order per setting: environment variable, else the
+      *> built-in local-dev default (same values InsertPolicy used to
+      *> hardcode).  Env var names:
+      *>   INSURANCE_DB_HOST, INSURANCE_DB_PORT, INSURANCE_DB_USER,
+      *>   INSURANCE_DB_PASSWORD, INSURANCE_DB_NAME
+
+       factory.
+       procedure division.
+
+       method-id. GetConnectionString static.
+           procedure division returning connStr as string.
+           declare dbHost as string = "localhost".
+           declare dbPort as string = "5432".
+           declare dbUser as string = "postgres".
+           declare dbPass as string = "postgres".
+           declare dbName as string = "insurance".
+           declare envValue as string.
+
+           accept envValue from environment "INSURANCE_DB_HOST".
+           if envValue not = spaces and envValue not = ""
+               move envValue to dbHost
+           end-if.
+
+           accept envValue from environment "INSURANCE_DB_PORT".
+           if envValue not = spaces and envValue not = ""
+               move envValue to dbPort
+           end-if.
+
+           accept envValue from environment "INSURANCE_DB_USER".
+           if envValue not = spaces and envValue not = ""
+               move envValue to dbUser
+           end-if.
+
+           accept envValue from environment "INSURANCE_DB_PASSWORD".
+           if envValue not = spaces and envValue not = ""
+               move envValue to dbPass
+           end-if.
+
+           accept envValue from environment "INSURANCE_DB_NAME".
+           if envValue not = spaces and envValue not = ""
+               move envValue to dbName
+           end-if.
+
+           move "Host=" & dbHost & ";Port=" & dbPort & ";Username=" & dbUser & ";Password=" & dbPass & ";Database=" & dbName to connStr.
+       end method GetConnectionString.
+
+      *> Returns an already-open connection built from
+      *> GetConnectionString, so callers just declare a variable and
+      *> invoke this instead of repeating the Host=...;Database=...
+      *> literal in every program.
+       method-id. OpenConnection static.
+           procedure division returning conn as type NpgsqlConnection.
+           declare connStr as string.
+           invoke DbConfig "GetConnectionString" returning connStr.
+           set conn to new NpgsqlConnection(connStr).
+           invoke conn "Open".
+       end method OpenConnection.
+
+       end factory.
+
+       end class DbConfig.
